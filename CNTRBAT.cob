@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRBAT.
+      *
+      * CNTRBAT - Nightly batch driver for the shared sequence
+      * counter. Reads the daily transaction file and drives one
+      * counter tick per transaction record through the same
+      * overflow/wrap rule as CNTRUPDT (via the CNTRTICK subprogram),
+      * then produces a run summary report instead of requiring the
+      * counter to be bumped one record at a time by hand.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT EXCFILE ASSIGN TO EXCFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCFILE-STATUS.
+
+           SELECT CFGFILE ASSIGN TO CFGFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFGFILE-STATUS.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTFILE-STATUS.
+
+           SELECT EXTFILE ASSIGN TO EXTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           05  TRAN-ID             PIC 9(10).
+           05  TRAN-DATA           PIC X(70).
+
+       FD  CTLFILE
+           RECORDING MODE IS F.
+           COPY WCOUNTER REPLACING ==:PREFIX:== BY ==CTL==.
+
+       FD  EXTFILE
+           RECORDING MODE IS F.
+           COPY WCOUNTER REPLACING ==:PREFIX:== BY ==EXT==.
+
+       FD  CFGFILE
+           RECORDING MODE IS F.
+           COPY WCONFIG REPLACING ==:PREFIX:== BY ==CFG==.
+
+       FD  EXCFILE
+           RECORDING MODE IS F.
+           COPY WEXCREC REPLACING ==:PREFIX:== BY ==EXC==.
+
+       FD  RPTFILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY WCOUNTER REPLACING ==:PREFIX:== BY ==WS-COUNTER==.
+       COPY WCONFIG  REPLACING ==:PREFIX:== BY ==WS-CONFIG==.
+
+       01  WS-RUN-ID                PIC X(8).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE     PIC 9(8).
+           05  WS-CURRENT-TIME     PIC 9(8).
+           05  FILLER              PIC X(5).
+
+       01  WS-EXCEPTION-FLAG        PIC X(1).
+           88  WS-EXCEPTION-OCCURRED        VALUE "Y".
+       01  WS-EXCEPTION-REASON      PIC X(30).
+
+       01  WS-FLAGS.
+           05  WS-TRANFILE-STATUS  PIC X(2) VALUE "00".
+               88  TRANFILE-OK              VALUE "00".
+               88  TRANFILE-AT-END          VALUE "10".
+               88  TRANFILE-NOT-FOUND       VALUE "35".
+           05  WS-CTLFILE-STATUS   PIC X(2) VALUE "00".
+               88  CTLFILE-OK               VALUE "00".
+               88  CTLFILE-NOT-FOUND        VALUE "35".
+           05  WS-EXCFILE-STATUS   PIC X(2) VALUE "00".
+               88  EXCFILE-OK               VALUE "00".
+               88  EXCFILE-NOT-FOUND        VALUE "35".
+           05  WS-CFGFILE-STATUS   PIC X(2) VALUE "00".
+               88  CFGFILE-OK               VALUE "00".
+               88  CFGFILE-NOT-FOUND        VALUE "35".
+           05  WS-RPTFILE-STATUS   PIC X(2) VALUE "00".
+           05  WS-EXTFILE-STATUS   PIC X(2) VALUE "00".
+           05  WS-HALTED-FLAG      PIC X(1) VALUE "N".
+               88  COUNTER-HALTED           VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-PROCESSED     PIC 9(9) VALUE ZERO.
+           05  WS-EXCEPTIONS-RAISED     PIC 9(9) VALUE ZERO.
+           05  WS-START-VALUE           PIC 9(9) COMP-3 VALUE ZERO.
+           05  WS-CLOSEST-TO-CEILING    PIC 9(9) COMP-3 VALUE ZERO.
+           05  WS-DISTANCE-TO-CEILING   PIC 9(9) COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING.
+               10  FILLER           PIC X(20) VALUE
+                   "CNTRBAT RUN SUMMARY".
+               10  FILLER           PIC X(60) VALUE SPACES.
+           05  WS-RPT-RUN-ID.
+               10  FILLER           PIC X(12) VALUE "RUN ID     :".
+               10  RPT-RUN-ID       PIC X(8).
+               10  FILLER           PIC X(60) VALUE SPACES.
+           05  WS-RPT-PROCESSED.
+               10  FILLER           PIC X(22) VALUE
+                   "RECORDS PROCESSED   :".
+               10  RPT-PROCESSED    PIC ZZZZZZZZ9.
+               10  FILLER           PIC X(49) VALUE SPACES.
+           05  WS-RPT-EXCEPTIONS.
+               10  FILLER           PIC X(22) VALUE
+                   "EXCEPTIONS RAISED   :".
+               10  RPT-EXCEPTIONS   PIC ZZZZZZZZ9.
+               10  FILLER           PIC X(49) VALUE SPACES.
+           05  WS-RPT-START.
+               10  FILLER           PIC X(22) VALUE
+                   "STARTING COUNTER VAL:".
+               10  RPT-START-VALUE  PIC ZZZZZZZZ9.
+               10  FILLER           PIC X(49) VALUE SPACES.
+           05  WS-RPT-END.
+               10  FILLER           PIC X(22) VALUE
+                   "ENDING COUNTER VALUE:".
+               10  RPT-END-VALUE    PIC ZZZZZZZZ9.
+               10  FILLER           PIC X(49) VALUE SPACES.
+           05  WS-RPT-CLOSEST.
+               10  FILLER           PIC X(22) VALUE
+                   "CLOSEST TO CEILING  :".
+               10  RPT-CLOSEST      PIC ZZZZZZZZ9.
+               10  FILLER           PIC X(49) VALUE SPACES.
+           05  WS-RPT-MARGIN.
+               10  FILLER           PIC X(22) VALUE
+                   "MARGIN TO CEILING   :".
+               10  RPT-MARGIN       PIC ZZZZZZZZ9.
+               10  FILLER           PIC X(49) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL TRANFILE-AT-END OR COUNTER-HALTED
+           PERFORM 8000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 12345 TO WS-COUNTER-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-TIME TO WS-RUN-ID
+
+           OPEN INPUT CTLFILE
+           IF CTLFILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CTLFILE
+               IF CTLFILE-OK
+                   MOVE CTL-RECORD TO WS-COUNTER-RECORD
+               END-IF
+               CLOSE CTLFILE
+           END-IF
+
+           SET WS-CONFIG-MODE-HALT TO TRUE
+           MOVE 1 TO WS-CONFIG-WRAP-FLOOR
+           OPEN INPUT CFGFILE
+           IF CFGFILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CFGFILE
+               IF CFGFILE-OK
+                   MOVE CFG-RECORD TO WS-CONFIG-RECORD
+               END-IF
+               CLOSE CFGFILE
+           END-IF
+
+           MOVE WS-COUNTER-VALUE TO WS-START-VALUE
+           MOVE WS-COUNTER-VALUE TO WS-CLOSEST-TO-CEILING
+
+           OPEN INPUT TRANFILE
+           IF TRANFILE-NOT-FOUND
+               SET TRANFILE-AT-END TO TRUE
+           ELSE
+               READ TRANFILE
+                   AT END
+                       SET TRANFILE-AT-END TO TRUE
+               END-READ
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           CALL "CNTRTICK" USING WS-COUNTER-RECORD
+                                  WS-CONFIG-RECORD
+                                  WS-EXCEPTION-FLAG
+                                  WS-EXCEPTION-REASON
+           IF WS-EXCEPTION-OCCURRED
+               ADD 1 TO WS-EXCEPTIONS-RAISED
+               PERFORM 7000-LOG-EXCEPTION
+               IF WS-EXCEPTION-REASON = "ARITHMETIC OVERFLOW DETECTED"
+                  OR WS-EXCEPTION-REASON = "OVERFLOW - WRAPPED TO FLOOR"
+      *            this branch only fires when the counter was already
+      *            at the 999999999 ceiling before CNTRTICK ran -
+      *            capture that now, since WRAP mode has already
+      *            overwritten WS-COUNTER-VALUE with the floor by the
+      *            time control returns here
+                   MOVE 999999999 TO WS-CLOSEST-TO-CEILING
+               END-IF
+               IF WS-CONFIG-MODE-HALT OR
+                  WS-EXCEPTION-REASON = "NON-NUMERIC COUNTER VALUE"
+      *            halt means halt - stop driving further ticks
+      *            instead of re-hitting the ceiling (and re-logging
+      *            it) on every remaining transaction in the file.
+      *            corrupted data halts regardless of mode - WRAP is
+      *            an overflow-recovery behavior, not a recovery for
+      *            bad data, so it cannot repair this the way it
+      *            repairs an overflow
+                   SET COUNTER-HALTED TO TRUE
+               END-IF
+           END-IF
+           IF WS-COUNTER-VALUE > WS-CLOSEST-TO-CEILING
+               MOVE WS-COUNTER-VALUE TO WS-CLOSEST-TO-CEILING
+           END-IF
+           IF NOT COUNTER-HALTED
+               READ TRANFILE
+                   AT END
+                       SET TRANFILE-AT-END TO TRUE
+               END-READ
+           END-IF.
+
+       7000-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           OPEN EXTEND EXCFILE
+           IF EXCFILE-NOT-FOUND
+               OPEN OUTPUT EXCFILE
+           END-IF
+           MOVE WS-CURRENT-DATE     TO EXC-DATE
+           MOVE WS-CURRENT-TIME     TO EXC-TIME
+           MOVE WS-RUN-ID           TO EXC-RUN-ID
+           MOVE WS-COUNTER-VALUE    TO EXC-VALUE
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON
+           WRITE EXC-RECORD
+           CLOSE EXCFILE.
+
+       8000-WRITE-REPORT.
+           COMPUTE WS-DISTANCE-TO-CEILING =
+               999999999 - WS-CLOSEST-TO-CEILING
+           MOVE WS-RUN-ID              TO RPT-RUN-ID
+           MOVE WS-RECORDS-PROCESSED   TO RPT-PROCESSED
+           MOVE WS-EXCEPTIONS-RAISED   TO RPT-EXCEPTIONS
+           MOVE WS-START-VALUE         TO RPT-START-VALUE
+           MOVE WS-COUNTER-VALUE       TO RPT-END-VALUE
+           MOVE WS-CLOSEST-TO-CEILING  TO RPT-CLOSEST
+           MOVE WS-DISTANCE-TO-CEILING TO RPT-MARGIN
+
+           OPEN OUTPUT RPTFILE
+           MOVE WS-RPT-HEADING   TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-RUN-ID    TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-PROCESSED TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-EXCEPTIONS TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-START     TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-END       TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-CLOSEST   TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-MARGIN    TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE RPTFILE.
+
+       9000-TERMINATE.
+           IF NOT TRANFILE-NOT-FOUND
+               CLOSE TRANFILE
+           END-IF
+           MOVE WS-CURRENT-DATE TO WS-COUNTER-LAST-UPD-DATE
+           MOVE WS-RUN-ID       TO WS-COUNTER-RUN-ID
+           OPEN OUTPUT CTLFILE
+           MOVE WS-COUNTER-RECORD TO CTL-RECORD
+           WRITE CTL-RECORD
+           CLOSE CTLFILE
+
+      *    extract of the latest counter value for downstream
+      *    subsystems to pick up instead of transcribing a console
+      *    log
+           OPEN OUTPUT EXTFILE
+           MOVE WS-COUNTER-RECORD TO EXT-RECORD
+           WRITE EXT-RECORD
+           CLOSE EXTFILE.
