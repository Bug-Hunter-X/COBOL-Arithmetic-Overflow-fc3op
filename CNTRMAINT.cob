@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRMAINT.
+      *
+      * CNTRMAINT - Operator counter inquiry/maintenance transaction.
+      * Shows the current counter value, last-updated date and the
+      * run-id that last touched it, and lets an authorized operator
+      * key in a correction. Every correction is logged to MAINTLOG
+      * (operator id, old value, new value, date/time) rather than
+      * being silently overwritten.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT MAINTLOG ASSIGN TO MAINTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINTLOG-STATUS.
+
+           SELECT EXTFILE ASSIGN TO EXTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLFILE
+           RECORDING MODE IS F.
+           COPY WCOUNTER REPLACING ==:PREFIX:== BY ==CTL==.
+
+       FD  EXTFILE
+           RECORDING MODE IS F.
+           COPY WCOUNTER REPLACING ==:PREFIX:== BY ==EXT==.
+
+       FD  MAINTLOG
+           RECORDING MODE IS F.
+       01  MLOG-RECORD.
+           05  MLOG-DATE           PIC 9(8).
+           05  MLOG-TIME           PIC 9(8).
+           05  MLOG-OPERATOR-ID    PIC X(8).
+           05  MLOG-OLD-VALUE      PIC 9(9) COMP-3.
+           05  MLOG-NEW-VALUE      PIC 9(9) COMP-3.
+
+       WORKING-STORAGE SECTION.
+       COPY WCOUNTER REPLACING ==:PREFIX:== BY ==WS-COUNTER==.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE     PIC 9(8).
+           05  WS-CURRENT-TIME     PIC 9(8).
+           05  FILLER              PIC X(5).
+
+       01  WS-OPERATOR-ID           PIC X(8) VALUE SPACES.
+       01  WS-OLD-VALUE             PIC 9(9) COMP-3.
+       01  WS-NEW-VALUE             PIC 9(9).
+
+       01  WS-FLAGS.
+           05  WS-CTLFILE-STATUS   PIC X(2) VALUE "00".
+               88  CTLFILE-OK               VALUE "00".
+               88  CTLFILE-NOT-FOUND        VALUE "35".
+           05  WS-MAINTLOG-STATUS  PIC X(2) VALUE "00".
+               88  MAINTLOG-OK              VALUE "00".
+               88  MAINTLOG-NOT-FOUND       VALUE "35".
+           05  WS-EXTFILE-STATUS   PIC X(2) VALUE "00".
+
+       SCREEN SECTION.
+       01  SCR-MAINT.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE "CNTRMAINT - COUNTER MAINTENANCE".
+           05  LINE 3  COL 1   VALUE "CURRENT COUNTER VALUE :".
+           05  LINE 3  COL 26  PIC Z(8)9 FROM WS-COUNTER-VALUE.
+           05  LINE 4  COL 1   VALUE "LAST UPDATED DATE     :".
+           05  LINE 4  COL 26  PIC 9(8) FROM WS-COUNTER-LAST-UPD-DATE.
+           05  LINE 5  COL 1   VALUE "LAST UPDATED RUN-ID   :".
+           05  LINE 5  COL 26  PIC X(8) FROM WS-COUNTER-RUN-ID.
+           05  LINE 7  COL 1   VALUE "OPERATOR ID           :".
+           05  LINE 7  COL 26  PIC X(8) TO WS-OPERATOR-ID.
+           05  LINE 8  COL 1   VALUE
+               "NEW VALUE (EDIT OR ENTER TO KEEP) :".
+           05  LINE 8  COL 38  PIC 9(9) USING WS-NEW-VALUE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SHOW-AND-MAINTAIN
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 12345 TO WS-COUNTER-VALUE
+           OPEN INPUT CTLFILE
+           IF CTLFILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CTLFILE
+               IF CTLFILE-OK
+                   MOVE CTL-RECORD TO WS-COUNTER-RECORD
+               END-IF
+               CLOSE CTLFILE
+           END-IF
+           MOVE WS-COUNTER-VALUE TO WS-NEW-VALUE.
+
+       2000-SHOW-AND-MAINTAIN.
+           DISPLAY SCR-MAINT
+           ACCEPT SCR-MAINT
+           IF WS-OPERATOR-ID = SPACES
+               DISPLAY "OPERATOR ID REQUIRED - NO CHANGE MADE"
+           ELSE
+               IF WS-NEW-VALUE NOT = WS-COUNTER-VALUE
+                   PERFORM 7000-LOG-AND-APPLY-CHANGE
+               END-IF
+           END-IF.
+
+       7000-LOG-AND-APPLY-CHANGE.
+           MOVE WS-COUNTER-VALUE TO WS-OLD-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+
+           OPEN EXTEND MAINTLOG
+           IF MAINTLOG-NOT-FOUND
+               OPEN OUTPUT MAINTLOG
+           END-IF
+           MOVE WS-CURRENT-DATE  TO MLOG-DATE
+           MOVE WS-CURRENT-TIME  TO MLOG-TIME
+           MOVE WS-OPERATOR-ID   TO MLOG-OPERATOR-ID
+           MOVE WS-OLD-VALUE     TO MLOG-OLD-VALUE
+           MOVE WS-NEW-VALUE     TO MLOG-NEW-VALUE
+           WRITE MLOG-RECORD
+           CLOSE MAINTLOG
+
+           MOVE WS-NEW-VALUE TO WS-COUNTER-VALUE
+           MOVE WS-CURRENT-DATE TO WS-COUNTER-LAST-UPD-DATE
+           MOVE "OPERATOR" TO WS-COUNTER-RUN-ID.
+
+       9000-TERMINATE.
+           OPEN OUTPUT CTLFILE
+           MOVE WS-COUNTER-RECORD TO CTL-RECORD
+           WRITE CTL-RECORD
+           CLOSE CTLFILE
+
+      *    re-extract after every run (not just correction) so a
+      *    same-day operator correction is visible to downstream
+      *    consumers without waiting on the next CNTRBAT/CNTRUPDT run
+           OPEN OUTPUT EXTFILE
+           MOVE WS-COUNTER-RECORD TO EXT-RECORD
+           WRITE EXT-RECORD
+           CLOSE EXTFILE.
