@@ -0,0 +1,19 @@
+//CNTRBAT  JOB  (ACCTNO),'COUNTER BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch driver for the shared sequence counter.        *
+//* Reads the day's transaction file and ticks the counter once  *
+//* per transaction record, persisting it back to CTLFILE and    *
+//* producing a run summary report on RPTFILE.                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CNTRBAT
+//STEPLIB  DD   DSN=PROD.COUNTER.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.COUNTER.TRANS.DAILY,DISP=SHR
+//CTLFILE  DD   DSN=PROD.COUNTER.CTLFILE,DISP=SHR
+//CFGFILE  DD   DSN=PROD.COUNTER.CFGFILE,DISP=SHR
+//EXCFILE  DD   DSN=PROD.COUNTER.EXCFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//EXTFILE  DD   DSN=PROD.COUNTER.EXTFILE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
