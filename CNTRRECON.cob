@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRRECON.
+      *
+      * CNTRRECON - Monthly overflow reconciliation report.
+      * Reads the EXCFILE history that CNTRUPDT/CNTRBAT write
+      * overflow and wrap events to, and produces a monthly summary:
+      * how many times the counter hit the 999999999 ceiling, on
+      * which dates, and a day-by-day trend so capacity problems can
+      * be headed off before a run actually halts.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCFILE ASSIGN TO EXCFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCFILE-STATUS.
+
+           SELECT RECONCFG ASSIGN TO RECONCFG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECONCFG-STATUS.
+
+           SELECT RECONRPT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCFILE
+           RECORDING MODE IS F.
+           COPY WEXCREC REPLACING ==:PREFIX:== BY ==EXC==.
+
+       FD  RECONCFG
+           RECORDING MODE IS F.
+       01  RECONCFG-RECORD.
+           05  RCFG-REPORT-MONTH    PIC 9(6).
+
+       FD  RECONRPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REPORT-MONTH           PIC 9(6).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE      PIC 9(8).
+           05  FILLER               PIC X(13).
+
+       01  WS-TOTAL-OVERFLOWS        PIC 9(5) VALUE ZERO.
+       01  WS-EXC-MONTH              PIC 9(6).
+       01  WS-EXC-DAY                PIC 9(2).
+
+       01  WS-DAILY-TALLY.
+           05  WS-DAY-COUNT OCCURS 31 TIMES
+                            PIC 9(5) VALUE ZERO.
+
+       01  WS-SUB                    PIC 9(2).
+       01  WS-BAR                    PIC X(40).
+       01  WS-BAR-SUB                PIC 9(2).
+
+       01  WS-FLAGS.
+           05  WS-EXCFILE-STATUS    PIC X(2) VALUE "00".
+               88  EXCFILE-OK                VALUE "00".
+               88  EXCFILE-AT-END            VALUE "10".
+               88  EXCFILE-NOT-FOUND         VALUE "35".
+           05  WS-RECONCFG-STATUS   PIC X(2) VALUE "00".
+               88  RECONCFG-OK               VALUE "00".
+               88  RECONCFG-NOT-FOUND        VALUE "35".
+           05  WS-RECONRPT-STATUS   PIC X(2) VALUE "00".
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING.
+               10  FILLER            PIC X(28) VALUE
+                   "CNTRRECON MONTHLY RECON RPT".
+               10  FILLER            PIC X(52) VALUE SPACES.
+           05  WS-RPT-MONTH-LINE.
+               10  FILLER            PIC X(14) VALUE "REPORT MONTH :".
+               10  RPT-MONTH         PIC 9(6).
+               10  FILLER            PIC X(60) VALUE SPACES.
+           05  WS-RPT-TOTAL-LINE.
+               10  FILLER            PIC X(22) VALUE
+                   "TOTAL OVERFLOW EVENTS:".
+               10  RPT-TOTAL         PIC ZZZZ9.
+               10  FILLER            PIC X(53) VALUE SPACES.
+           05  WS-RPT-DETAIL-LINE.
+               10  FILLER            PIC X(4)  VALUE "DAY ".
+               10  RPT-DAY           PIC Z9.
+               10  FILLER            PIC X(3)  VALUE " : ".
+               10  RPT-DAY-COUNT     PIC ZZZZ9.
+               10  FILLER            PIC X(3)  VALUE "  |".
+               10  RPT-TREND-BAR     PIC X(40).
+               10  FILLER            PIC X(23) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-EXCEPTIONS
+               UNTIL EXCFILE-AT-END
+           PERFORM 8000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE(1:6) TO WS-REPORT-MONTH
+
+           OPEN INPUT RECONCFG
+           IF RECONCFG-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ RECONCFG
+               IF RECONCFG-OK
+                   MOVE RCFG-REPORT-MONTH TO WS-REPORT-MONTH
+               END-IF
+               CLOSE RECONCFG
+           END-IF
+
+           OPEN INPUT EXCFILE
+           IF EXCFILE-NOT-FOUND
+               SET EXCFILE-AT-END TO TRUE
+           ELSE
+               READ EXCFILE
+                   AT END
+                       SET EXCFILE-AT-END TO TRUE
+               END-READ
+           END-IF.
+
+       2000-READ-EXCEPTIONS.
+           MOVE EXC-DATE(1:6) TO WS-EXC-MONTH
+           MOVE EXC-DATE(7:2) TO WS-EXC-DAY
+           IF WS-EXC-MONTH = WS-REPORT-MONTH
+               AND (EXC-REASON = "ARITHMETIC OVERFLOW DETECTED" OR
+                    EXC-REASON = "OVERFLOW - WRAPPED TO FLOOR")
+               ADD 1 TO WS-TOTAL-OVERFLOWS
+               MOVE WS-EXC-DAY TO WS-SUB
+               ADD 1 TO WS-DAY-COUNT(WS-SUB)
+           END-IF
+           READ EXCFILE
+               AT END
+                   SET EXCFILE-AT-END TO TRUE
+           END-READ.
+
+       8000-WRITE-REPORT.
+           OPEN OUTPUT RECONRPT
+           MOVE WS-RPT-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-REPORT-MONTH TO RPT-MONTH
+           MOVE WS-RPT-MONTH-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-TOTAL-OVERFLOWS TO RPT-TOTAL
+           MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 31
+               IF WS-DAY-COUNT(WS-SUB) > 0
+                   PERFORM 8100-BUILD-TREND-BAR
+                   MOVE WS-SUB           TO RPT-DAY
+                   MOVE WS-DAY-COUNT(WS-SUB) TO RPT-DAY-COUNT
+                   MOVE WS-BAR           TO RPT-TREND-BAR
+                   MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-PERFORM
+           CLOSE RECONRPT.
+
+      *    renders one "*" per overflow that day, capped at 40 so a
+      *    single bad day cannot blow out the report layout
+       8100-BUILD-TREND-BAR.
+           MOVE SPACES TO WS-BAR
+           PERFORM VARYING WS-BAR-SUB FROM 1 BY 1
+                   UNTIL WS-BAR-SUB > 40
+                       OR WS-BAR-SUB > WS-DAY-COUNT(WS-SUB)
+               MOVE "*" TO WS-BAR(WS-BAR-SUB:1)
+           END-PERFORM.
+
+       9000-TERMINATE.
+           IF NOT EXCFILE-NOT-FOUND
+               CLOSE EXCFILE
+           END-IF.
