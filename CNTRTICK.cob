@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRTICK.
+      *
+      * CNTRTICK - Shared counter-tick subprogram.
+      * Applies one ADD 1 TO the shared sequence counter, honoring
+      * the overflow ceiling and the HALT/WRAP processing mode from
+      * WCONFIG. Callers own all file I/O (CTLFILE/CFGFILE/EXCFILE) -
+      * this subprogram only updates the counter record passed in and
+      * reports back whether an exception condition occurred so the
+      * caller can log it once, in its own context.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY WCOUNTER REPLACING ==:PREFIX:== BY ==LS-COUNTER==.
+       COPY WCONFIG  REPLACING ==:PREFIX:== BY ==LS-CONFIG==.
+
+       01  LS-EXCEPTION-FLAG        PIC X(1).
+           88  LS-EXCEPTION-OCCURRED        VALUE "Y".
+       01  LS-EXCEPTION-REASON      PIC X(30).
+
+       PROCEDURE DIVISION USING LS-COUNTER-RECORD
+                                 LS-CONFIG-RECORD
+                                 LS-EXCEPTION-FLAG
+                                 LS-EXCEPTION-REASON.
+       0000-MAIN.
+           MOVE "N" TO LS-EXCEPTION-FLAG
+           MOVE SPACES TO LS-EXCEPTION-REASON
+           IF LS-COUNTER-VALUE NOT NUMERIC
+               SET LS-EXCEPTION-OCCURRED TO TRUE
+               MOVE "NON-NUMERIC COUNTER VALUE" TO
+                   LS-EXCEPTION-REASON
+           ELSE
+               IF LS-COUNTER-VALUE < 999999999
+                   ADD 1 TO LS-COUNTER-VALUE
+               ELSE
+                   SET LS-EXCEPTION-OCCURRED TO TRUE
+                   IF LS-CONFIG-MODE-WRAP
+                       MOVE "OVERFLOW - WRAPPED TO FLOOR" TO
+                           LS-EXCEPTION-REASON
+                       MOVE LS-CONFIG-WRAP-FLOOR TO LS-COUNTER-VALUE
+                   ELSE
+                       MOVE "ARITHMETIC OVERFLOW DETECTED" TO
+                           LS-EXCEPTION-REASON
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
