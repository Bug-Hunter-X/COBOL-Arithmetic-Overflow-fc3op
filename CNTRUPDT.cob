@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRUPDT.
+      *
+      * CNTRUPDT - Counter update program.
+      * Increments the shared sequence counter by one per run,
+      * persisting the value across runs via the CTLFILE control
+      * file instead of reseeding from a hard-coded value.
+      * Overflow conditions are logged to EXCFILE for next-day
+      * review instead of only being DISPLAYed to the console.
+      * The counter record layout comes from the shared WCOUNTER
+      * copybook so other programs can stay in sync on one layout.
+      * The actual tick (overflow/wrap check) is delegated to the
+      * CNTRTICK subprogram so the nightly batch driver (CNTRBAT)
+      * can apply the identical rule per transaction.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT EXCFILE ASSIGN TO EXCFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCFILE-STATUS.
+
+           SELECT CFGFILE ASSIGN TO CFGFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFGFILE-STATUS.
+
+           SELECT EXTFILE ASSIGN TO EXTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLFILE
+           RECORDING MODE IS F.
+           COPY WCOUNTER REPLACING ==:PREFIX:== BY ==CTL==.
+
+       FD  EXTFILE
+           RECORDING MODE IS F.
+           COPY WCOUNTER REPLACING ==:PREFIX:== BY ==EXT==.
+
+       FD  CFGFILE
+           RECORDING MODE IS F.
+           COPY WCONFIG REPLACING ==:PREFIX:== BY ==CFG==.
+
+       FD  EXCFILE
+           RECORDING MODE IS F.
+           COPY WEXCREC REPLACING ==:PREFIX:== BY ==EXC==.
+
+       WORKING-STORAGE SECTION.
+       COPY WCOUNTER REPLACING ==:PREFIX:== BY ==WS-COUNTER==.
+       COPY WCONFIG  REPLACING ==:PREFIX:== BY ==WS-CONFIG==.
+
+       01  WS-RUN-ID                PIC X(8).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE     PIC 9(8).
+           05  WS-CURRENT-TIME     PIC 9(8).
+           05  FILLER              PIC X(5).
+
+       01  WS-EXCEPTION-FLAG        PIC X(1).
+           88  WS-EXCEPTION-OCCURRED        VALUE "Y".
+       01  WS-EXCEPTION-REASON      PIC X(30).
+
+       01  WS-FLAGS.
+           05  WS-CTLFILE-STATUS   PIC X(2) VALUE "00".
+               88  CTLFILE-OK               VALUE "00".
+               88  CTLFILE-NOT-FOUND        VALUE "35".
+               88  CTLFILE-AT-END           VALUE "10".
+           05  WS-EXCFILE-STATUS   PIC X(2) VALUE "00".
+               88  EXCFILE-OK               VALUE "00".
+               88  EXCFILE-NOT-FOUND        VALUE "35".
+           05  WS-CFGFILE-STATUS   PIC X(2) VALUE "00".
+               88  CFGFILE-OK               VALUE "00".
+               88  CFGFILE-NOT-FOUND        VALUE "35".
+           05  WS-EXTFILE-STATUS   PIC X(2) VALUE "00".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COUNTER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 12345 TO WS-COUNTER-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-TIME TO WS-RUN-ID
+           OPEN INPUT CTLFILE
+           IF CTLFILE-NOT-FOUND
+      *        no control file yet on the very first run -
+      *        keep the seed value above
+               CONTINUE
+           ELSE
+               READ CTLFILE
+               IF CTLFILE-OK
+                   MOVE CTL-RECORD TO WS-COUNTER-RECORD
+               END-IF
+               CLOSE CTLFILE
+           END-IF
+
+      *    default to halt-on-overflow unless a config record says
+      *    otherwise
+           SET WS-CONFIG-MODE-HALT TO TRUE
+           MOVE 1 TO WS-CONFIG-WRAP-FLOOR
+           OPEN INPUT CFGFILE
+           IF CFGFILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CFGFILE
+               IF CFGFILE-OK
+                   MOVE CFG-RECORD TO WS-CONFIG-RECORD
+               END-IF
+               CLOSE CFGFILE
+           END-IF.
+
+       2000-PROCESS-COUNTER.
+           CALL "CNTRTICK" USING WS-COUNTER-RECORD
+                                  WS-CONFIG-RECORD
+                                  WS-EXCEPTION-FLAG
+                                  WS-EXCEPTION-REASON
+           IF WS-EXCEPTION-OCCURRED
+               PERFORM 8000-LOG-EXCEPTION
+           END-IF
+           DISPLAY WS-COUNTER-VALUE.
+
+       8000-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           OPEN EXTEND EXCFILE
+           IF EXCFILE-NOT-FOUND
+               OPEN OUTPUT EXCFILE
+           END-IF
+           MOVE WS-CURRENT-DATE   TO EXC-DATE
+           MOVE WS-CURRENT-TIME   TO EXC-TIME
+           MOVE WS-RUN-ID         TO EXC-RUN-ID
+           MOVE WS-COUNTER-VALUE  TO EXC-VALUE
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON
+           WRITE EXC-RECORD
+           CLOSE EXCFILE.
+
+       9000-TERMINATE.
+           MOVE WS-CURRENT-DATE TO WS-COUNTER-LAST-UPD-DATE
+           MOVE WS-RUN-ID       TO WS-COUNTER-RUN-ID
+           OPEN OUTPUT CTLFILE
+           MOVE WS-COUNTER-RECORD TO CTL-RECORD
+           WRITE CTL-RECORD
+           CLOSE CTLFILE
+
+      *    extract of the latest counter value for downstream
+      *    subsystems to pick up instead of transcribing a console
+      *    log
+           OPEN OUTPUT EXTFILE
+           MOVE WS-COUNTER-RECORD TO EXT-RECORD
+           WRITE EXT-RECORD
+           CLOSE EXTFILE.
