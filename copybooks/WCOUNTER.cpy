@@ -0,0 +1,12 @@
+      *****************************************************************
+      * WCOUNTER - Shared counter record layout.
+      *
+      * Any program that reads or updates the shared sequence counter
+      * should COPY this member (REPLACING the :PREFIX: tag with its
+      * own qualifier) instead of redefining its own version of the
+      * counter field, so every program stays in sync on one layout.
+      *****************************************************************
+       01  :PREFIX:-RECORD.
+           05  :PREFIX:-VALUE           PIC 9(9) COMP-3.
+           05  :PREFIX:-LAST-UPD-DATE   PIC 9(8).
+           05  :PREFIX:-RUN-ID          PIC X(8).
