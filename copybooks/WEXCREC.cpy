@@ -0,0 +1,15 @@
+      *****************************************************************
+      * WEXCREC - Shared counter exception/audit record layout.
+      *
+      * Written to EXCFILE whenever a counter-owning program hits the
+      * overflow ceiling or rejects a non-numeric counter value. Any
+      * program that writes or reads that history should COPY this
+      * member (REPLACING the :PREFIX: tag with its own qualifier) so
+      * the layout stays in sync across writers and readers.
+      *****************************************************************
+       01  :PREFIX:-RECORD.
+           05  :PREFIX:-DATE            PIC 9(8).
+           05  :PREFIX:-TIME            PIC 9(8).
+           05  :PREFIX:-RUN-ID          PIC X(8).
+           05  :PREFIX:-VALUE           PIC 9(9) COMP-3.
+           05  :PREFIX:-REASON          PIC X(30).
