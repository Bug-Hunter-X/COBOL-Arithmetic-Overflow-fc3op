@@ -0,0 +1,14 @@
+      *****************************************************************
+      * WCONFIG - Shared counter-processing configuration layout.
+      *
+      * Holds the overflow-handling mode for a counter: HALT (stop
+      * incrementing and rely on the exception log) or WRAP (reset to
+      * a configured floor and keep going). Any program that needs to
+      * honor the same configuration should COPY this member
+      * (REPLACING the :PREFIX: tag with its own qualifier).
+      *****************************************************************
+       01  :PREFIX:-RECORD.
+           05  :PREFIX:-MODE            PIC X(1).
+               88  :PREFIX:-MODE-HALT         VALUE "H".
+               88  :PREFIX:-MODE-WRAP         VALUE "W".
+           05  :PREFIX:-WRAP-FLOOR       PIC 9(9) COMP-3.
